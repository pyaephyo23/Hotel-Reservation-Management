@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Month-to-Date Report - rolls up the daily figures
+      *          accumulated in MONTHSUM.DAT by dailySummaryReport
+      *          into a running month-to-date occupancy and revenue
+      *          summary.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. monthToDateReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTHSUM-FILE ASSIGN TO '../DATA/MONTHSUM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-REPORT-DATE.
+
+           SELECT REPORT-FILE ASSIGN TO '../DATA/MONTHSUM.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTHSUM-FILE.
+       COPY "./CopyBooks/MONTHSUM.cpy".
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MONTHSUM-FILE-STATUS PIC 99.
+       01  WS-REPORT-FILE-STATUS   PIC 99.
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR       PIC 9(4).
+           05  WS-TODAY-MONTH      PIC 9(2).
+           05  WS-TODAY-DAY        PIC 9(2).
+       01  WS-RECORD-YEAR          PIC 9(4).
+       01  WS-RECORD-MONTH         PIC 9(2).
+
+       *> Month-to-date accumulators
+       01  WS-MTD-DAYS             PIC 9(3) VALUE 0.
+       01  WS-MTD-CHECKINS         PIC 9(5) VALUE 0.
+       01  WS-MTD-CHECKOUTS        PIC 9(5) VALUE 0.
+       01  WS-MTD-REVENUE          PIC S9(9)V99 VALUE 0.
+       01  WS-MTD-OCCUPANCY-SUM    PIC 9(7)V99 VALUE 0.
+       01  WS-MTD-AVG-OCCUPANCY    PIC 9(3)V99 VALUE 0.
+
+       *> Display fields
+       01  WS-DISPLAY-DAYS         PIC ZZ9.
+       01  WS-DISPLAY-CHECKINS     PIC ZZZZ9.
+       01  WS-DISPLAY-CHECKOUTS    PIC ZZZZ9.
+       01  WS-DISPLAY-OCCUPANCY    PIC ZZ9.99.
+       01  WS-DISPLAY-REVENUE      PIC $$$,$$$,$$9.99-.
+
+       LINKAGE SECTION.
+       01  AS-OF-DATE-PARM         PIC 9(8).
+
+       PROCEDURE DIVISION USING AS-OF-DATE-PARM.
+       MAIN-PROCEDURE.
+           PERFORM GET-AS-OF-MONTH
+           PERFORM ACCUMULATE-MONTH-TO-DATE
+           PERFORM PRINT-MONTH-TO-DATE-REPORT
+           GOBACK.
+
+       GET-AS-OF-MONTH.
+           *> Roll up the calendar month containing the as-of date;
+           *> a zero/omitted parameter defaults to the current month.
+           IF AS-OF-DATE-PARM NOT = 0
+               MOVE AS-OF-DATE-PARM TO WS-TODAY-DATE
+           ELSE
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       ACCUMULATE-MONTH-TO-DATE.
+           OPEN INPUT MONTHSUM-FILE
+           IF WS-MONTHSUM-FILE-STATUS NOT = 00
+               DISPLAY "Error opening MONTHSUM file: "
+                       WS-MONTHSUM-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MONTHSUM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM ACCUMULATE-MONTHSUM-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE MONTHSUM-FILE
+
+           IF WS-MTD-DAYS > 0
+               COMPUTE WS-MTD-AVG-OCCUPANCY =
+                   WS-MTD-OCCUPANCY-SUM / WS-MTD-DAYS
+           ELSE
+               MOVE 0 TO WS-MTD-AVG-OCCUPANCY
+           END-IF.
+
+       ACCUMULATE-MONTHSUM-RECORD.
+           MOVE MS-REPORT-DATE(1:4) TO WS-RECORD-YEAR
+           MOVE MS-REPORT-DATE(5:2) TO WS-RECORD-MONTH
+
+           IF WS-RECORD-YEAR = WS-TODAY-YEAR AND
+              WS-RECORD-MONTH = WS-TODAY-MONTH
+               ADD 1 TO WS-MTD-DAYS
+               ADD MS-CHECKINS TO WS-MTD-CHECKINS
+               ADD MS-CHECKOUTS TO WS-MTD-CHECKOUTS
+               ADD MS-DAILY-REVENUE TO WS-MTD-REVENUE
+               ADD MS-OCCUPANCY-RATE TO WS-MTD-OCCUPANCY-SUM
+           END-IF.
+
+       PRINT-MONTH-TO-DATE-REPORT.
+           MOVE WS-MTD-DAYS TO WS-DISPLAY-DAYS
+           MOVE WS-MTD-CHECKINS TO WS-DISPLAY-CHECKINS
+           MOVE WS-MTD-CHECKOUTS TO WS-DISPLAY-CHECKOUTS
+           MOVE WS-MTD-AVG-OCCUPANCY TO WS-DISPLAY-OCCUPANCY
+           MOVE WS-MTD-REVENUE TO WS-DISPLAY-REVENUE
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = 00
+               DISPLAY "Error opening report file: "
+                       WS-REPORT-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "       MONTH-TO-DATE SUMMARY REPORT" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "Month: " WS-TODAY-YEAR "/" WS-TODAY-MONTH
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "Days Reported      : "
+               FUNCTION TRIM(WS-DISPLAY-DAYS)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "CHECK-IN/CHECK-OUT ACTIVITY (MTD):" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Check-ins         : "
+               FUNCTION TRIM(WS-DISPLAY-CHECKINS)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Check-outs        : "
+               FUNCTION TRIM(WS-DISPLAY-CHECKOUTS)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "ROOM OCCUPANCY (MTD):" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Average Occupancy : "
+               FUNCTION TRIM(WS-DISPLAY-OCCUPANCY) "%"
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "REVENUE (MTD):" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Revenue to Date   : "
+               FUNCTION TRIM(WS-DISPLAY-REVENUE)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Month-to-date report written to "
+                   "../DATA/MONTHSUM.PRT".
+
+       END PROGRAM monthToDateReport.
