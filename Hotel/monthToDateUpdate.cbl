@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Appends/updates one business date's check-ins,
+      *          check-outs, occupancy rate, and revenue figures in
+      *          the month-to-date accumulator file, MONTHSUM.DAT.
+      *          Called by dailySummaryReport so each day's totals
+      *          survive past the end of that job.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. monthToDateUpdate.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTHSUM-FILE ASSIGN TO '../DATA/MONTHSUM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-REPORT-DATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTHSUM-FILE.
+       COPY "./CopyBooks/MONTHSUM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MONTHSUM-FILE-STATUS PIC 99.
+
+       LINKAGE SECTION.
+       01  MTD-REPORT-DATE         PIC 9(8).
+       01  MTD-CHECKINS            PIC 9(3).
+       01  MTD-CHECKOUTS           PIC 9(3).
+       01  MTD-OCCUPANCY-RATE      PIC 9(3)V99.
+       01  MTD-DAILY-REVENUE       PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING MTD-REPORT-DATE MTD-CHECKINS
+           MTD-CHECKOUTS MTD-OCCUPANCY-RATE MTD-DAILY-REVENUE.
+       MAIN-PROCEDURE.
+           OPEN I-O MONTHSUM-FILE
+           IF WS-MONTHSUM-FILE-STATUS = 35
+               *> File does not exist yet - create it on first use
+               OPEN OUTPUT MONTHSUM-FILE
+               CLOSE MONTHSUM-FILE
+               OPEN I-O MONTHSUM-FILE
+           END-IF
+
+           IF WS-MONTHSUM-FILE-STATUS NOT = 00
+               DISPLAY "Error opening MONTHSUM file: "
+                       WS-MONTHSUM-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE MTD-REPORT-DATE TO MS-REPORT-DATE
+           MOVE MTD-CHECKINS TO MS-CHECKINS
+           MOVE MTD-CHECKOUTS TO MS-CHECKOUTS
+           MOVE MTD-OCCUPANCY-RATE TO MS-OCCUPANCY-RATE
+           MOVE MTD-DAILY-REVENUE TO MS-DAILY-REVENUE
+
+           WRITE MONTHSUM-RECORD
+               INVALID KEY
+                   *> A rerun of the same business date replaces
+                   *> its accumulator record rather than double
+                   *> counting it
+                   REWRITE MONTHSUM-RECORD
+           END-WRITE
+
+           CLOSE MONTHSUM-FILE
+           GOBACK.
+
+       END PROGRAM monthToDateUpdate.
