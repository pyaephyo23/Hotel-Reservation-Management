@@ -24,7 +24,19 @@
            SELECT INVOICES-FILE ASSIGN TO '../DATA/INVOICES.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS INVOICE-ID.
+               RECORD KEY IS INVOICE-ID
+               ALTERNATE RECORD KEY IS BOOKING-ID-IV.
+
+           SELECT REPORT-FILE ASSIGN TO '../DATA/DAILYSUM.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNCTL-FILE ASSIGN TO '../DATA/RUNCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-REPORT-DATE.
+
+           SELECT AUDITLOG-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -37,11 +49,26 @@
        FD  INVOICES-FILE.
        COPY "./CopyBooks/INVOICES.cpy".
 
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-RECORD                 PIC X(80).
+
+       FD  RUNCTL-FILE.
+       COPY "./CopyBooks/RUNCTRL.cpy".
+
+       FD  AUDITLOG-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-BOOKING-FILE-STATUS  PIC 99.
        01  WS-ROOMS-FILE-STATUS    PIC 99.
        01  WS-INVOICE-FILE-STATUS  PIC 99.
+       01  WS-REPORT-FILE-STATUS   PIC 99.
+       01  WS-RUNCTL-FILE-STATUS   PIC 99.
+       01  WS-AUDITLOG-FILE-STATUS PIC 99.
        01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-PAGE-NUMBER          PIC 9(3) VALUE 1.
+       01  WS-CURRENT-STAGE        PIC X(25).
 
        01  WS-REPORT-DATE.
            05 WS-REPORT-YEAR       PIC 9(4).
@@ -55,7 +82,88 @@
        01  WS-CHECKOUTS-TODAY      PIC 9(3) VALUE 0.
        01  WS-OCCUPIED-ROOMS       PIC 9(3) VALUE 0.
        01  WS-TOTAL-ROOMS          PIC 9(3) VALUE 0.
-       01  WS-DAILY-REVENUE        PIC 9(9)V99 VALUE 0.
+       01  WS-DAILY-REVENUE        PIC S9(9)V99 VALUE 0.
+
+       *> Per-room-type occupancy and revenue subtotals
+       01  WS-RT-COUNT             PIC 9(2) VALUE 0.
+       01  WS-RT-IDX               PIC 9(2).
+       01  WS-RT-FOUND             PIC X VALUE 'N'.
+       01  WS-RT-RATE              PIC 9(3)V99.
+       01  WS-RT-OVERFLOW-COUNT    PIC 9(5) VALUE 0.
+       01  WS-RT-OMITTED           PIC ZZZZ9.
+       01  WS-RT-TABLE.
+           05  WS-RT-ENTRY OCCURS 10 TIMES.
+               10  WS-RT-NAME      PIC X(10).
+               10  WS-RT-OCCUPIED  PIC 9(3) VALUE 0.
+               10  WS-RT-TOTAL     PIC 9(3) VALUE 0.
+               10  WS-RT-REVENUE   PIC S9(9)V99 VALUE 0.
+
+       *> Reconciliation: rooms marked Occupied that have no matching
+       *> active booking (checked in, not yet checked out)
+       01  WS-ACTIVE-BOOKING-COUNT PIC 9(3) VALUE 0.
+       01  WS-ACTIVE-BOOKING-TOTAL PIC 9(5) VALUE 0.
+       01  WS-AB-IDX               PIC 9(3).
+       01  WS-AB-FOUND             PIC X VALUE 'N'.
+       01  WS-ACTIVE-BOOKING-TABLE.
+           05  WS-AB-ENTRY OCCURS 200 TIMES.
+               10  WS-AB-ROOM-ID   PIC X(05).
+
+       *> Reconciliation: rooms marked Booked that have no matching
+       *> open reservation (not yet checked out - a future reservation
+       *> has not checked in, so CHEKIN-FLAG is not required here)
+       01  WS-RESERVED-COUNT       PIC 9(3) VALUE 0.
+       01  WS-RESERVED-TOTAL       PIC 9(5) VALUE 0.
+       01  WS-RSV-IDX              PIC 9(3).
+       01  WS-RSV-FOUND            PIC X VALUE 'N'.
+       01  WS-RESERVED-BOOKING-TABLE.
+           05  WS-RSV-ENTRY OCCURS 200 TIMES.
+               10  WS-RSV-ROOM-ID  PIC X(05).
+
+       01  WS-EXCEPTION-COUNT      PIC 9(3) VALUE 0.
+       01  WS-EXCEPTION-TOTAL      PIC 9(5) VALUE 0.
+       01  WS-EXC-IDX              PIC 9(3).
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXC-ENTRY OCCURS 200 TIMES.
+               10  WS-EXC-ROOM-ID  PIC X(05).
+               10  WS-EXC-STATUS   PIC X(10).
+       01  WS-EXC-OMITTED          PIC ZZZZ9.
+       01  WS-AB-OMITTED           PIC ZZZZ9.
+       01  WS-RSV-OMITTED          PIC ZZZZ9.
+
+       *> Status Changes Today - read back from AUDITLOG.DAT
+       01  WS-CHANGE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-CHANGE-TOTAL         PIC 9(5) VALUE 0.
+       01  WS-CHG-OMITTED          PIC ZZZZ9.
+       01  WS-CHG-IDX              PIC 9(3).
+       01  WS-CHANGE-TABLE.
+           05  WS-CHG-ENTRY OCCURS 200 TIMES.
+               10  WS-CHG-BOOKING-ID   PIC 9(5).
+               10  WS-CHG-FIELD-NAME   PIC X(15).
+               10  WS-CHG-BEFORE-VALUE PIC X(10).
+               10  WS-CHG-AFTER-VALUE  PIC X(10).
+       01  WS-CHG-DISPLAY-BOOKING-ID   PIC ZZZZ9.
+
+       *> Arrivals/Departures Manifest - detail of every check-in and
+       *> check-out on the report date, for the morning shift handoff.
+       01  WS-ARRIVAL-COUNT        PIC 9(3) VALUE 0.
+       01  WS-ARR-IDX              PIC 9(3).
+       01  WS-ARRIVAL-TABLE.
+           05  WS-ARR-ENTRY OCCURS 200 TIMES.
+               10  WS-ARR-BOOKING-ID   PIC 9(5).
+               10  WS-ARR-ROOM-ID      PIC X(05).
+               10  WS-ARR-GUEST-NAME   PIC X(20).
+       01  WS-ARR-DISPLAY-BOOKING-ID   PIC ZZZZ9.
+       01  WS-ARR-OMITTED              PIC ZZZ9.
+
+       01  WS-DEPARTURE-COUNT      PIC 9(3) VALUE 0.
+       01  WS-DEP-IDX              PIC 9(3).
+       01  WS-DEPARTURE-TABLE.
+           05  WS-DEP-ENTRY OCCURS 200 TIMES.
+               10  WS-DEP-BOOKING-ID   PIC 9(5).
+               10  WS-DEP-ROOM-ID      PIC X(05).
+               10  WS-DEP-GUEST-NAME   PIC X(20).
+       01  WS-DEP-DISPLAY-BOOKING-ID   PIC ZZZZ9.
+       01  WS-DEP-OMITTED              PIC ZZZ9.
 
        *> Calculations
        01  WS-OCCUPANCY-RATE       PIC 9(3)V99.
@@ -67,27 +175,93 @@
        01  WS-DISPLAY-OCCUPIED     PIC ZZ9.
        01  WS-DISPLAY-TOTAL        PIC ZZ9.
        01  WS-DISPLAY-OCCUPANCY    PIC ZZ9.99.
-       01  WS-DISPLAY-REVENUE      PIC $(9).
+       01  WS-DISPLAY-REVENUE      PIC $(8)9.99-.
+       01  WS-DISPLAY-PAGE         PIC ZZ9.
+       01  WS-RT-DISPLAY-OCC       PIC ZZ9.
+       01  WS-RT-DISPLAY-TOTAL     PIC ZZ9.
+       01  WS-RT-DISPLAY-RATE      PIC ZZ9.99.
+       01  WS-RT-DISPLAY-REV       PIC $(8)9.99-.
 
        *> Temporary fields
        01  WS-TOTAL-CHARGE-DEC     PIC 9(9)V99.
+       01  WS-NET-CHARGE           PIC S9(9)V99.
        01  WS-TARGET-BOOKING-ID    PIC 9(5).
+       01  WS-TARGET-ROOM-ID       PIC X(05).
        01  WS-INVOICE-FOUND        PIC X VALUE 'N'.
 
        LINKAGE SECTION.
-       01 LINK PIC 9.
+       01  REPORT-DATE-PARM        PIC 9(8).
 
-       PROCEDURE DIVISION USING LINK.
+       PROCEDURE DIVISION USING REPORT-DATE-PARM.
        MAIN-PROCEDURE.
            PERFORM GET-REPORT-DATE
+
+           MOVE "STARTED" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
            PERFORM COUNT-CHECKINS-CHECKOUTS
+           MOVE "COUNT-CHECKINS-CHECKOUTS" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
            PERFORM CALCULATE-OCCUPANCY
+           MOVE "CALCULATE-OCCUPANCY" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
            PERFORM CALCULATE-DAILY-REVENUE
-           PERFORM DISPLAY-SUMMARY-REPORT
+           MOVE "CALCULATE-DAILY-REVENUE" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
+           PERFORM RECONCILE-ROOM-STATUS
+           MOVE "RECONCILE-ROOM-STATUS" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
+           PERFORM READ-STATUS-CHANGES-TODAY
+           MOVE "READ-STATUS-CHANGES-TODAY" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
+           PERFORM PRINT-SUMMARY-REPORT
+           MOVE "PRINT-SUMMARY-REPORT" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
+           PERFORM UPDATE-MONTH-TO-DATE
+           MOVE "COMPLETE" TO WS-CURRENT-STAGE
+           PERFORM LOG-RUN-STAGE
+
            GOBACK.
 
        GET-REPORT-DATE.
-           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           *> An explicit report date passed via LINK (or a JCL PARM)
+           *> lets operations rerun the report for a prior business
+           *> date; a zero/omitted parameter defaults to today.
+           IF REPORT-DATE-PARM NOT = 0
+               MOVE REPORT-DATE-PARM TO WS-REPORT-DATE
+           ELSE
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       LOG-RUN-STAGE.
+           *> Records which stage of this report's run last completed
+           *> for this business date, so a crashed job can be safely
+           *> restarted from the right place instead of guessing.
+           OPEN I-O RUNCTL-FILE
+           IF WS-RUNCTL-FILE-STATUS = 35
+               OPEN OUTPUT RUNCTL-FILE
+               CLOSE RUNCTL-FILE
+               OPEN I-O RUNCTL-FILE
+           END-IF
+
+           IF WS-RUNCTL-FILE-STATUS NOT = 00
+               DISPLAY "Error opening RUNCTL file: "
+                       WS-RUNCTL-FILE-STATUS
+           ELSE
+               MOVE WS-REPORT-DATE TO RC-REPORT-DATE
+               MOVE WS-CURRENT-STAGE TO RC-LAST-STAGE
+               REWRITE RUNCTRL-RECORD
+                   INVALID KEY
+                       WRITE RUNCTRL-RECORD
+               END-REWRITE
+               CLOSE RUNCTL-FILE
+           END-IF.
 
        COUNT-CHECKINS-CHECKOUTS.
            OPEN INPUT BOOKING-FILE
@@ -100,6 +274,8 @@
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-CHECKINS-TODAY
            MOVE 0 TO WS-CHECKOUTS-TODAY
+           MOVE 0 TO WS-ARRIVAL-COUNT
+           MOVE 0 TO WS-DEPARTURE-COUNT
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ BOOKING-FILE NEXT RECORD
@@ -117,16 +293,36 @@
            MOVE CHECKIN-DATE TO WS-CHECKIN-DATE
            MOVE CHECKOUT-DATE TO WS-CHECKOUT-DATE
 
-           *> Count check-ins today
+           *> Count check-ins today, and record who/which room for the
+           *> arrivals manifest
            IF WS-CHECKIN-DATE = WS-REPORT-DATE AND
               CHEKIN-FLAG = 'Y'
                ADD 1 TO WS-CHECKINS-TODAY
+               IF WS-ARRIVAL-COUNT < 200
+                   ADD 1 TO WS-ARRIVAL-COUNT
+                   MOVE BOOKING-ID TO
+                       WS-ARR-BOOKING-ID(WS-ARRIVAL-COUNT)
+                   MOVE ROOM-ID-BK TO
+                       WS-ARR-ROOM-ID(WS-ARRIVAL-COUNT)
+                   MOVE GUEST-NAME TO
+                       WS-ARR-GUEST-NAME(WS-ARRIVAL-COUNT)
+               END-IF
            END-IF
 
-           *> Count check-outs today
+           *> Count check-outs today, and record who/which room for
+           *> the departures manifest
            IF WS-CHECKOUT-DATE = WS-REPORT-DATE AND
               CHECKOUT-FLAG = 'Y'
                ADD 1 TO WS-CHECKOUTS-TODAY
+               IF WS-DEPARTURE-COUNT < 200
+                   ADD 1 TO WS-DEPARTURE-COUNT
+                   MOVE BOOKING-ID TO
+                       WS-DEP-BOOKING-ID(WS-DEPARTURE-COUNT)
+                   MOVE ROOM-ID-BK TO
+                       WS-DEP-ROOM-ID(WS-DEPARTURE-COUNT)
+                   MOVE GUEST-NAME TO
+                       WS-DEP-GUEST-NAME(WS-DEPARTURE-COUNT)
+               END-IF
            END-IF.
 
        CALCULATE-OCCUPANCY.
@@ -140,6 +336,8 @@
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-OCCUPIED-ROOMS
            MOVE 0 TO WS-TOTAL-ROOMS
+           MOVE 0 TO WS-RT-COUNT
+           MOVE 0 TO WS-RT-OVERFLOW-COUNT
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ ROOMS-FILE NEXT RECORD
@@ -150,6 +348,7 @@
                    IF R-STATUS = "Occupied" OR R-STATUS = "Booked"
                        ADD 1 TO WS-OCCUPIED-ROOMS
                    END-IF
+                   PERFORM CLASSIFY-ROOM-BY-TYPE
                END-READ
            END-PERFORM
 
@@ -163,6 +362,41 @@
                MOVE 0 TO WS-OCCUPANCY-RATE
            END-IF.
 
+       CLASSIFY-ROOM-BY-TYPE.
+           PERFORM FIND-ROOM-TYPE-SLOT
+           ADD 1 TO WS-RT-TOTAL(WS-RT-IDX)
+           IF R-STATUS = "Occupied" OR R-STATUS = "Booked"
+               ADD 1 TO WS-RT-OCCUPIED(WS-RT-IDX)
+           END-IF.
+
+       FIND-ROOM-TYPE-SLOT.
+           *> Locate this room type's subtotal slot, adding a new
+           *> one the first time a given ROOM-TYPE value is seen.
+           MOVE 'N' TO WS-RT-FOUND
+           IF WS-RT-COUNT > 0
+               PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > WS-RT-COUNT OR WS-RT-FOUND = 'Y'
+                   IF WS-RT-NAME(WS-RT-IDX) = ROOM-TYPE
+                       MOVE 'Y' TO WS-RT-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-RT-FOUND = 'N'
+               IF WS-RT-COUNT < 10
+                   ADD 1 TO WS-RT-COUNT
+                   MOVE WS-RT-COUNT TO WS-RT-IDX
+                   MOVE ROOM-TYPE TO WS-RT-NAME(WS-RT-IDX)
+               ELSE
+                   *> Table is full - fold any further distinct room
+                   *> type into the last slot rather than writing past
+                   *> the table bound, but keep count of how many
+                   *> readings got folded so the report can disclose it.
+                   ADD 1 TO WS-RT-OVERFLOW-COUNT
+                   MOVE WS-RT-COUNT TO WS-RT-IDX
+               END-IF
+           END-IF.
+
        CALCULATE-DAILY-REVENUE.
            OPEN INPUT BOOKING-FILE
            IF WS-BOOKING-FILE-STATUS NOT = 00
@@ -177,6 +411,14 @@
                GOBACK
            END-IF
 
+           OPEN INPUT ROOMS-FILE
+           IF WS-ROOMS-FILE-STATUS NOT = 00
+               DISPLAY "Error opening ROOMS file for revenue"
+               CLOSE BOOKING-FILE
+               CLOSE INVOICES-FILE
+               GOBACK
+           END-IF
+
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-DAILY-REVENUE
 
@@ -190,7 +432,8 @@
            END-PERFORM
 
            CLOSE BOOKING-FILE
-           CLOSE INVOICES-FILE.
+           CLOSE INVOICES-FILE
+           CLOSE ROOMS-FILE.
 
        CHECK-DAILY-BOOKING-REVENUE.
            *> Only process completed bookings
@@ -200,6 +443,7 @@
 
                *> Include revenue if guest was staying on report date
                IF WS-CHECKOUT-DATE = WS-REPORT-DATE
+                   MOVE ROOM-ID-BK TO WS-TARGET-ROOM-ID
                    PERFORM GET-INVOICE-REVENUE
                END-IF
            END-IF.
@@ -208,64 +452,559 @@
            MOVE BOOKING-ID TO WS-TARGET-BOOKING-ID
            PERFORM FIND-INVOICE-FOR-BOOKING
            IF WS-INVOICE-FOUND = 'Y'
+               *> Net any refund or billing adjustment against the
+               *> gross charge so the daily total reflects what was
+               *> actually collected, not the original invoice.
+               COMPUTE WS-NET-CHARGE =
+                   TOTAL-CHARGE + ADJUSTMENT-AMOUNT
                COMPUTE WS-DAILY-REVENUE = WS-DAILY-REVENUE +
-               TOTAL-CHARGE
+               WS-NET-CHARGE
+               PERFORM ADD-REVENUE-BY-ROOM-TYPE
            END-IF.
 
+       ADD-REVENUE-BY-ROOM-TYPE.
+           MOVE WS-TARGET-ROOM-ID TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM FIND-ROOM-TYPE-SLOT
+                   COMPUTE WS-RT-REVENUE(WS-RT-IDX) =
+                       WS-RT-REVENUE(WS-RT-IDX) + WS-NET-CHARGE
+           END-READ.
+
        FIND-INVOICE-FOR-BOOKING.
+           *> Direct keyed read against the BOOKING-ID-IV alternate
+           *> index instead of rescanning INVOICES-FILE top to bottom
+           *> for every booking.
            MOVE 'N' TO WS-INVOICE-FOUND
+           MOVE WS-TARGET-BOOKING-ID TO BOOKING-ID-IV
+
+           READ INVOICES-FILE KEY IS BOOKING-ID-IV
+               INVALID KEY
+                   MOVE 'N' TO WS-INVOICE-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-INVOICE-FOUND
+           END-READ.
+
+       RECONCILE-ROOM-STATUS.
+           *> Cross-check ROOMS-FILE against BOOKING-FILE: every room
+           *> flagged Occupied should have a matching active booking
+           *> (checked in, not yet checked out), and every room flagged
+           *> Booked should have a matching open reservation (not yet
+           *> checked out - a future reservation has not checked in,
+           *> so CHEKIN-FLAG is not required for that one). Anything
+           *> left over is an orphaned room status for the front desk.
+           PERFORM BUILD-BOOKING-LOOKUP-TABLES
 
-           *> Close and reopen invoices file for fresh search
-           CLOSE INVOICES-FILE
-           OPEN INPUT INVOICES-FILE
+           OPEN INPUT ROOMS-FILE
+           IF WS-ROOMS-FILE-STATUS NOT = 00
+               DISPLAY "Error opening ROOMS file for reconciliation: "
+                       WS-ROOMS-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-EXCEPTION-COUNT
+           MOVE 0 TO WS-EXCEPTION-TOTAL
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ROOMS-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF R-STATUS = "Occupied"
+                       PERFORM CHECK-ROOM-HAS-ACTIVE-BOOKING
+                   END-IF
+                   IF R-STATUS = "Booked"
+                       PERFORM CHECK-ROOM-HAS-RESERVATION
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ROOMS-FILE.
 
-           IF WS-INVOICE-FILE-STATUS = 00
-               MOVE 'N' TO WS-EOF
-               PERFORM UNTIL WS-EOF = 'Y' OR WS-INVOICE-FOUND = 'Y'
-                   READ INVOICES-FILE NEXT RECORD
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF BOOKING-ID-IV = WS-TARGET-BOOKING-ID
-                           MOVE 'Y' TO WS-INVOICE-FOUND
+       BUILD-BOOKING-LOOKUP-TABLES.
+           OPEN INPUT BOOKING-FILE
+           IF WS-BOOKING-FILE-STATUS NOT = 00
+               DISPLAY "Error opening BOOKING file for reconciliation: "
+                       WS-BOOKING-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-ACTIVE-BOOKING-COUNT
+           MOVE 0 TO WS-ACTIVE-BOOKING-TOTAL
+           MOVE 0 TO WS-RESERVED-COUNT
+           MOVE 0 TO WS-RESERVED-TOTAL
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKING-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF CHECKOUT-FLAG NOT = 'Y'
+                       PERFORM ADD-TO-RESERVED-TABLE
+                       IF CHEKIN-FLAG = 'Y'
+                           PERFORM ADD-TO-ACTIVE-BOOKING-TABLE
                        END-IF
-                   END-READ
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOKING-FILE.
+
+       ADD-TO-RESERVED-TABLE.
+           ADD 1 TO WS-RESERVED-TOTAL
+           IF WS-RESERVED-COUNT < 200
+               ADD 1 TO WS-RESERVED-COUNT
+               MOVE ROOM-ID-BK TO WS-RSV-ROOM-ID(WS-RESERVED-COUNT)
+           END-IF.
+
+       ADD-TO-ACTIVE-BOOKING-TABLE.
+           ADD 1 TO WS-ACTIVE-BOOKING-TOTAL
+           IF WS-ACTIVE-BOOKING-COUNT < 200
+               ADD 1 TO WS-ACTIVE-BOOKING-COUNT
+               MOVE ROOM-ID-BK TO
+                   WS-AB-ROOM-ID(WS-ACTIVE-BOOKING-COUNT)
+           END-IF.
+
+       CHECK-ROOM-HAS-ACTIVE-BOOKING.
+           MOVE 'N' TO WS-AB-FOUND
+           IF WS-ACTIVE-BOOKING-COUNT > 0
+               PERFORM VARYING WS-AB-IDX FROM 1 BY 1
+                   UNTIL WS-AB-IDX > WS-ACTIVE-BOOKING-COUNT
+                       OR WS-AB-FOUND = 'Y'
+                   IF WS-AB-ROOM-ID(WS-AB-IDX) = ROOM-ID
+                       MOVE 'Y' TO WS-AB-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-AB-FOUND = 'N'
+               ADD 1 TO WS-EXCEPTION-TOTAL
+               IF WS-EXCEPTION-COUNT < 200
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE ROOM-ID TO WS-EXC-ROOM-ID(WS-EXCEPTION-COUNT)
+                   MOVE R-STATUS TO WS-EXC-STATUS(WS-EXCEPTION-COUNT)
+               END-IF
+           END-IF.
+
+       CHECK-ROOM-HAS-RESERVATION.
+           MOVE 'N' TO WS-RSV-FOUND
+           IF WS-RESERVED-COUNT > 0
+               PERFORM VARYING WS-RSV-IDX FROM 1 BY 1
+                   UNTIL WS-RSV-IDX > WS-RESERVED-COUNT
+                       OR WS-RSV-FOUND = 'Y'
+                   IF WS-RSV-ROOM-ID(WS-RSV-IDX) = ROOM-ID
+                       MOVE 'Y' TO WS-RSV-FOUND
+                   END-IF
                END-PERFORM
+           END-IF
+
+           IF WS-RSV-FOUND = 'N'
+               ADD 1 TO WS-EXCEPTION-TOTAL
+               IF WS-EXCEPTION-COUNT < 200
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE ROOM-ID TO WS-EXC-ROOM-ID(WS-EXCEPTION-COUNT)
+                   MOVE R-STATUS TO WS-EXC-STATUS(WS-EXCEPTION-COUNT)
+               END-IF
+           END-IF.
+
+       READ-STATUS-CHANGES-TODAY.
+           *> Pull today's before/after entries out of AUDITLOG.DAT
+           *> for the Status Changes Today section of the report.
+           MOVE 0 TO WS-CHANGE-COUNT
+           MOVE 0 TO WS-CHANGE-TOTAL
+
+           OPEN INPUT AUDITLOG-FILE
+           IF WS-AUDITLOG-FILE-STATUS = 35
+               *> No changes have ever been logged yet - nothing to
+               *> report, not an error.
+               CONTINUE
+           ELSE
+               IF WS-AUDITLOG-FILE-STATUS NOT = 00
+                   DISPLAY "Error opening AUDITLOG file: "
+                           WS-AUDITLOG-FILE-STATUS
+               ELSE
+                   MOVE 'N' TO WS-EOF
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ AUDITLOG-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM COLLECT-CHANGE-IF-TODAY
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUDITLOG-FILE
+               END-IF
+           END-IF.
+
+       COLLECT-CHANGE-IF-TODAY.
+           IF AL-CHANGE-DATE = WS-REPORT-DATE
+               ADD 1 TO WS-CHANGE-TOTAL
+               IF WS-CHANGE-COUNT < 200
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE AL-BOOKING-ID TO
+                       WS-CHG-BOOKING-ID(WS-CHANGE-COUNT)
+                   MOVE AL-FIELD-NAME TO
+                       WS-CHG-FIELD-NAME(WS-CHANGE-COUNT)
+                   MOVE AL-BEFORE-VALUE TO
+                       WS-CHG-BEFORE-VALUE(WS-CHANGE-COUNT)
+                   MOVE AL-AFTER-VALUE TO
+                       WS-CHG-AFTER-VALUE(WS-CHANGE-COUNT)
+               END-IF
            END-IF.
 
-       DISPLAY-SUMMARY-REPORT.
+       PRINT-SUMMARY-REPORT.
            MOVE WS-CHECKINS-TODAY TO WS-DISPLAY-CHECKINS
            MOVE WS-CHECKOUTS-TODAY TO WS-DISPLAY-CHECKOUTS
            MOVE WS-OCCUPIED-ROOMS TO WS-DISPLAY-OCCUPIED
            MOVE WS-TOTAL-ROOMS TO WS-DISPLAY-TOTAL
            MOVE WS-OCCUPANCY-RATE TO WS-DISPLAY-OCCUPANCY
            MOVE WS-DAILY-REVENUE TO WS-DISPLAY-REVENUE
+           MOVE WS-PAGE-NUMBER TO WS-DISPLAY-PAGE
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = 00
+               DISPLAY "Error opening report file: "
+                       WS-REPORT-FILE-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-REPORT-BODY
+           PERFORM WRITE-REPORT-FOOTER
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Daily summary report written to "
+                   "../DATA/DAILYSUM.PRT".
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-RECORD
+           STRING "PAGE " FUNCTION TRIM(WS-DISPLAY-PAGE)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "         DAILY SUMMARY REPORT" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "Report Date: " WS-REPORT-YEAR "/" WS-REPORT-MONTH
+               "/" WS-REPORT-DAY DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-REPORT-BODY.
+           MOVE "CHECK-IN/CHECK-OUT ACTIVITY:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Check-ins Today : "
+               FUNCTION TRIM(WS-DISPLAY-CHECKINS)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Check-outs Today: "
+               FUNCTION TRIM(WS-DISPLAY-CHECKOUTS)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           PERFORM WRITE-ARRIVALS-MANIFEST
+           PERFORM WRITE-DEPARTURES-MANIFEST
+
+           MOVE "ROOM OCCUPANCY:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Occupied Rooms  : "
+               FUNCTION TRIM(WS-DISPLAY-OCCUPIED)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Total Rooms     : "
+               FUNCTION TRIM(WS-DISPLAY-TOTAL)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Occupancy Rate  : "
+               FUNCTION TRIM(WS-DISPLAY-OCCUPANCY) "%"
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "REVENUE:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING " Today's Revenue  : "
+               FUNCTION TRIM(WS-DISPLAY-REVENUE)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           PERFORM WRITE-ROOM-TYPE-SECTION
+           PERFORM WRITE-RECONCILIATION-SECTION
+           PERFORM WRITE-STATUS-CHANGES-SECTION.
+
+       WRITE-ARRIVALS-MANIFEST.
+           MOVE "  Arrivals Manifest:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           IF WS-ARRIVAL-COUNT > 0
+               PERFORM VARYING WS-ARR-IDX FROM 1 BY 1
+                   UNTIL WS-ARR-IDX > WS-ARRIVAL-COUNT
+                   PERFORM WRITE-ARRIVAL-LINE
+               END-PERFORM
+           ELSE
+               MOVE "    None" TO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-CHECKINS-TODAY > WS-ARRIVAL-COUNT
+               COMPUTE WS-ARR-OMITTED =
+                   WS-CHECKINS-TODAY - WS-ARRIVAL-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "    ... and " FUNCTION TRIM(WS-ARR-OMITTED)
+                   " more not shown" DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-ARRIVAL-LINE.
+           MOVE WS-ARR-BOOKING-ID(WS-ARR-IDX) TO
+               WS-ARR-DISPLAY-BOOKING-ID
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "    Booking "
+               FUNCTION TRIM(WS-ARR-DISPLAY-BOOKING-ID)
+               " - Room " WS-ARR-ROOM-ID(WS-ARR-IDX)
+               " - " WS-ARR-GUEST-NAME(WS-ARR-IDX)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-DEPARTURES-MANIFEST.
+           MOVE "  Departures Manifest:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           IF WS-DEPARTURE-COUNT > 0
+               PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
+                   UNTIL WS-DEP-IDX > WS-DEPARTURE-COUNT
+                   PERFORM WRITE-DEPARTURE-LINE
+               END-PERFORM
+           ELSE
+               MOVE "    None" TO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-CHECKOUTS-TODAY > WS-DEPARTURE-COUNT
+               COMPUTE WS-DEP-OMITTED =
+                   WS-CHECKOUTS-TODAY - WS-DEPARTURE-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "    ... and " FUNCTION TRIM(WS-DEP-OMITTED)
+                   " more not shown" DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-DEPARTURE-LINE.
+           MOVE WS-DEP-BOOKING-ID(WS-DEP-IDX) TO
+               WS-DEP-DISPLAY-BOOKING-ID
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "    Booking "
+               FUNCTION TRIM(WS-DEP-DISPLAY-BOOKING-ID)
+               " - Room " WS-DEP-ROOM-ID(WS-DEP-IDX)
+               " - " WS-DEP-GUEST-NAME(WS-DEP-IDX)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-ROOM-TYPE-SECTION.
+           MOVE "OCCUPANCY & REVENUE BY ROOM TYPE:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           IF WS-RT-COUNT > 0
+               PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > WS-RT-COUNT
+                   PERFORM WRITE-ROOM-TYPE-LINE
+               END-PERFORM
+           END-IF
+
+           IF WS-RT-OVERFLOW-COUNT > 0
+               MOVE WS-RT-OVERFLOW-COUNT TO WS-RT-OMITTED
+               MOVE SPACES TO RPT-RECORD
+               STRING "  NOTE: " FUNCTION TRIM(WS-RT-OMITTED)
+                   " more room-type reading(s) beyond the first 10"
+                   " distinct types were folded into the last type"
+                   " shown above"
+                   DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-ROOM-TYPE-LINE.
+           IF WS-RT-TOTAL(WS-RT-IDX) > 0
+               COMPUTE WS-RT-RATE =
+                   (WS-RT-OCCUPIED(WS-RT-IDX) /
+                    WS-RT-TOTAL(WS-RT-IDX)) * 100
+           ELSE
+               MOVE 0 TO WS-RT-RATE
+           END-IF
+
+           MOVE WS-RT-OCCUPIED(WS-RT-IDX) TO WS-RT-DISPLAY-OCC
+           MOVE WS-RT-TOTAL(WS-RT-IDX) TO WS-RT-DISPLAY-TOTAL
+           MOVE WS-RT-RATE TO WS-RT-DISPLAY-RATE
+           MOVE WS-RT-REVENUE(WS-RT-IDX) TO WS-RT-DISPLAY-REV
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  " WS-RT-NAME(WS-RT-IDX) ": "
+               FUNCTION TRIM(WS-RT-DISPLAY-OCC) "/"
+               FUNCTION TRIM(WS-RT-DISPLAY-TOTAL) " rooms ("
+               FUNCTION TRIM(WS-RT-DISPLAY-RATE) "%), Revenue "
+               FUNCTION TRIM(WS-RT-DISPLAY-REV)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-RECONCILIATION-SECTION.
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "ROOM STATUS EXCEPTIONS (NO ACTIVE BOOKING):" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           IF WS-EXCEPTION-COUNT > 0
+               PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXCEPTION-COUNT
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-PERFORM
+           ELSE
+               MOVE "  None - all Occupied/Booked rooms reconcile" TO
+                   RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-EXCEPTION-TOTAL > WS-EXCEPTION-COUNT
+               COMPUTE WS-EXC-OMITTED =
+                   WS-EXCEPTION-TOTAL - WS-EXCEPTION-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "  ... and " FUNCTION TRIM(WS-EXC-OMITTED)
+                   " more not shown" DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-ACTIVE-BOOKING-TOTAL > WS-ACTIVE-BOOKING-COUNT
+               COMPUTE WS-AB-OMITTED =
+                   WS-ACTIVE-BOOKING-TOTAL - WS-ACTIVE-BOOKING-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "  NOTE: " FUNCTION TRIM(WS-AB-OMITTED)
+                   " active bookings were not in the lookup table -"
+                   " this exception list may be incomplete"
+                   DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-RESERVED-TOTAL > WS-RESERVED-COUNT
+               COMPUTE WS-RSV-OMITTED =
+                   WS-RESERVED-TOTAL - WS-RESERVED-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "  NOTE: " FUNCTION TRIM(WS-RSV-OMITTED)
+                   " open reservations were not in the lookup table -"
+                   " this exception list may be incomplete"
+                   DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Room " WS-EXC-ROOM-ID(WS-EXC-IDX)
+               " is marked " WS-EXC-STATUS(WS-EXC-IDX)
+               " with no matching active booking"
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-STATUS-CHANGES-SECTION.
+           MOVE "STATUS CHANGES TODAY:" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           IF WS-CHANGE-COUNT > 0
+               PERFORM VARYING WS-CHG-IDX FROM 1 BY 1
+                   UNTIL WS-CHG-IDX > WS-CHANGE-COUNT
+                   PERFORM WRITE-STATUS-CHANGE-LINE
+               END-PERFORM
+           ELSE
+               MOVE "  None" TO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
+
+           IF WS-CHANGE-TOTAL > WS-CHANGE-COUNT
+               COMPUTE WS-CHG-OMITTED =
+                   WS-CHANGE-TOTAL - WS-CHANGE-COUNT
+               MOVE SPACES TO RPT-RECORD
+               STRING "  ... and " FUNCTION TRIM(WS-CHG-OMITTED)
+                   " more not shown" DELIMITED BY SIZE INTO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF
 
-           DISPLAY " "
-           DISPLAY "=========================================="
-           DISPLAY "         DAILY SUMMARY REPORT"
-           DISPLAY "=========================================="
-           DISPLAY "Report Date: " WS-REPORT-YEAR "/"
-                   WS-REPORT-MONTH "/" WS-REPORT-DAY
-           DISPLAY " "
-           DISPLAY "CHECK-IN/CHECK-OUT ACTIVITY:"
-           DISPLAY "  Check-ins Today : "
-           FUNCTION TRIM(WS-DISPLAY-CHECKINS)
-           DISPLAY "  Check-outs Today: "
-           FUNCTION TRIM(WS-DISPLAY-CHECKOUTS)
-           DISPLAY " "
-           DISPLAY "ROOM OCCUPANCY:"
-           DISPLAY "  Occupied Rooms  : "
-           FUNCTION TRIM(WS-DISPLAY-OCCUPIED)
-           DISPLAY "  Total Rooms     : "
-           FUNCTION TRIM(WS-DISPLAY-TOTAL)
-           DISPLAY "  Occupancy Rate  : "
-           FUNCTION TRIM(WS-DISPLAY-OCCUPANCY) "%"
-           DISPLAY " "
-           DISPLAY "REVENUE:"
-           DISPLAY " Today's Revenue  : "
-           FUNCTION TRIM(WS-DISPLAY-REVENUE)
-           DISPLAY "=========================================="
-           DISPLAY " ".
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-STATUS-CHANGE-LINE.
+           MOVE WS-CHG-BOOKING-ID(WS-CHG-IDX) TO
+               WS-CHG-DISPLAY-BOOKING-ID
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "  Booking " FUNCTION TRIM(WS-CHG-DISPLAY-BOOKING-ID)
+               ": " WS-CHG-FIELD-NAME(WS-CHG-IDX)
+               " changed from " WS-CHG-BEFORE-VALUE(WS-CHG-IDX)
+               " to " WS-CHG-AFTER-VALUE(WS-CHG-IDX)
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       WRITE-REPORT-FOOTER.
+           MOVE "==========================================" TO
+               RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE "*** END OF DAILY SUMMARY REPORT ***" TO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       UPDATE-MONTH-TO-DATE.
+           *> Hand today's figures to the month-to-date accumulator
+           *> so they survive past the end of this job.
+           CALL "monthToDateUpdate" USING WS-REPORT-DATE
+               WS-CHECKINS-TODAY WS-CHECKOUTS-TODAY
+               WS-OCCUPANCY-RATE WS-DAILY-REVENUE
+           END-CALL.
 
        END PROGRAM dailySummaryReport.
