@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Appends a before/after entry to the audit trail file,
+      *          AUDITLOG.DAT, whenever a booking's BOOKING-STATUS,
+      *          CHEKIN-FLAG, or CHECKOUT-FLAG changes. Intended to be
+      *          CALLed by whatever program makes that change, so we
+      *          can show when a check-in or check-out was actually
+      *          recorded if a guest later disputes a charge.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logBookingStatusChange.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDITLOG-FILE-STATUS PIC 99.
+       01  WS-CHANGE-DATE          PIC 9(8).
+       01  WS-CHANGE-TIME          PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LBSC-BOOKING-ID         PIC 9(5).
+       01  LBSC-FIELD-NAME         PIC X(15).
+       01  LBSC-BEFORE-VALUE       PIC X(10).
+       01  LBSC-AFTER-VALUE        PIC X(10).
+
+       PROCEDURE DIVISION USING LBSC-BOOKING-ID LBSC-FIELD-NAME
+           LBSC-BEFORE-VALUE LBSC-AFTER-VALUE.
+       MAIN-PROCEDURE.
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDITLOG-FILE-STATUS = 35
+               *> File does not exist yet - create it on first use
+               OPEN OUTPUT AUDITLOG-FILE
+               CLOSE AUDITLOG-FILE
+               OPEN EXTEND AUDITLOG-FILE
+           END-IF
+
+           IF WS-AUDITLOG-FILE-STATUS NOT = 00
+               DISPLAY "Error opening AUDITLOG file: "
+                       WS-AUDITLOG-FILE-STATUS
+               GOBACK
+           END-IF
+
+           ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CHANGE-TIME FROM TIME
+
+           MOVE WS-CHANGE-DATE TO AL-CHANGE-DATE
+           MOVE WS-CHANGE-TIME TO AL-CHANGE-TIME
+           MOVE LBSC-BOOKING-ID TO AL-BOOKING-ID
+           MOVE LBSC-FIELD-NAME TO AL-FIELD-NAME
+           MOVE LBSC-BEFORE-VALUE TO AL-BEFORE-VALUE
+           MOVE LBSC-AFTER-VALUE TO AL-AFTER-VALUE
+
+           WRITE AUDITLOG-RECORD
+
+           CLOSE AUDITLOG-FILE
+           GOBACK.
+
+       END PROGRAM logBookingStatusChange.
