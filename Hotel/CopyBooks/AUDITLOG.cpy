@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: AUDITLOG.cpy
+      * Purpose:  Record layout for AUDITLOG.DAT (AUDITLOG-FILE) - one
+      *           before/after entry per change to a booking's
+      *           BOOKING-STATUS, CHEKIN-FLAG, or CHECKOUT-FLAG.
+      ******************************************************************
+       01  AUDITLOG-RECORD.
+           05  AL-CHANGE-DATE      PIC 9(8).
+           05  AL-CHANGE-TIME      PIC 9(8).
+           05  AL-BOOKING-ID       PIC 9(5).
+           05  AL-FIELD-NAME       PIC X(15).
+           05  AL-BEFORE-VALUE     PIC X(10).
+           05  AL-AFTER-VALUE      PIC X(10).
