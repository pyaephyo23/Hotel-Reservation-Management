@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: BOOKINGS.cpy
+      * Purpose:  Record layout for BOOKINGS.DAT (BOOKING-FILE)
+      ******************************************************************
+       01  BOOKING-RECORD.
+           05  BOOKING-ID          PIC 9(5).
+           05  ROOM-ID-BK          PIC X(05).
+           05  CHECKIN-DATE        PIC 9(8).
+           05  CHECKOUT-DATE       PIC 9(8).
+           05  BOOKING-STATUS      PIC X(10).
+           05  CHEKIN-FLAG         PIC X(01).
+           05  CHECKOUT-FLAG       PIC X(01).
+           05  GUEST-NAME          PIC X(20).
