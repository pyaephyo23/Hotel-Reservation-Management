@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: MONTHSUM.cpy
+      * Purpose:  Record layout for MONTHSUM.DAT (MONTHSUM-FILE), one
+      *           accumulator record per business date.
+      ******************************************************************
+       01  MONTHSUM-RECORD.
+           05  MS-REPORT-DATE      PIC 9(8).
+           05  MS-CHECKINS         PIC 9(3).
+           05  MS-CHECKOUTS        PIC 9(3).
+           05  MS-OCCUPANCY-RATE   PIC 9(3)V99.
+           05  MS-DAILY-REVENUE    PIC S9(9)V99.
