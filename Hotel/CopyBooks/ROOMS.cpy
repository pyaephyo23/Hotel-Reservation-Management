@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: ROOMS.cpy
+      * Purpose:  Record layout for ROOMS.DAT (ROOMS-FILE)
+      ******************************************************************
+       01  ROOM-RECORD.
+           05  ROOM-ID             PIC X(05).
+           05  ROOM-TYPE           PIC X(10).
+           05  R-STATUS            PIC X(10).
