@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: RUNCTRL.cpy
+      * Purpose:  Record layout for RUNCTL.DAT (RUNCTL-FILE) - logs,
+      *           per business date, which dailySummaryReport stage
+      *           last completed so a crashed run can be restarted
+      *           without double-counting.
+      ******************************************************************
+       01  RUNCTRL-RECORD.
+           05  RC-REPORT-DATE      PIC 9(8).
+           05  RC-LAST-STAGE       PIC X(25).
