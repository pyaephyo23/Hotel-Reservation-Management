@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: INVOICES.cpy
+      * Purpose:  Record layout for INVOICES.DAT (INVOICES-FILE)
+      ******************************************************************
+       01  INVOICE-RECORD.
+           05  INVOICE-ID          PIC 9(5).
+           05  BOOKING-ID-IV       PIC 9(5).
+           05  TOTAL-CHARGE        PIC 9(9)V99.
+           05  ADJUSTMENT-AMOUNT   PIC S9(9)V99.
